@@ -0,0 +1,14 @@
+      *> ---------------------------------------------------
+      *> CBJRNL - CAT BANK TRANSACTION JOURNAL RECORD LAYOUT
+      *> SHARED BY: ATM.cob, INTPOST.cob, EODRPT.cob, ACCTMAINT.cob
+      *> WRAP WITH YOUR OWN 01 LEVEL AND QUALIFY FIELDS WITH "OF"
+      *> WHEN MORE THAN ONE COPY IS ACTIVE IN A PROGRAM.
+      *> ---------------------------------------------------
+           05  TL-ACCT-NUM         PIC 9(5).
+           05  TL-TIMESTAMP        PIC 9(14).
+           05  TL-TRAN-TYPE        PIC X(10).
+           05  TL-AMOUNT           PIC 9(7)V99.
+           05  TL-BALANCE          PIC 9(7)V99.
+           05  TL-STATUS           PIC X(1).
+               88  TL-SUCCESS       VALUE 'S'.
+               88  TL-FAILURE       VALUE 'F'.
