@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAT-BANK-INTEREST-POST.
+       AUTHOR. ANDY - SOLVARSAURUS GITHUB.
+
+      *> ---------------------------------------------------
+      *> NIGHTLY BATCH JOB - RUN VIA JCL/CRON AFTER HOURS.
+      *> APPLIES THE CONFIGURED DAILY INTEREST RATE TO EVERY
+      *> OPEN ACCOUNT ON THE SHARED ACCOUNT MASTER FILE AND
+      *> POSTS EACH ACCRUAL AS AN "INTEREST" ENTRY IN THE
+      *> SAME TRANSACTION JOURNAL THE ATM WRITES TO.
+      *> ---------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DB-ACCT-NUM OF ACCT-MASTER-REC
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRAN-LOG-FILE ASSIGN TO "TRANLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       01  ACCT-MASTER-REC.
+           COPY CBACCT.
+
+       FD  TRAN-LOG-FILE.
+       01  TL-REC.
+           COPY CBJRNL.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS         PIC X(2).
+           88  WS-ACCT-OK          VALUE "00".
+           88  WS-ACCT-EOF         VALUE "10".
+           88  WS-ACCT-NOT-FOUND   VALUE "23", "35".
+
+       01  WS-TRAN-STATUS         PIC X(2).
+
+      *> ---------------------------------------------------
+      *> CONFIGURED DAILY INTEREST RATE (e.g. 0.0004 = 0.04%
+      *> PER NIGHT). CHANGE THIS VALUE TO RE-CONFIGURE THE
+      *> ACCRUAL RATE FOR THE NEXT BATCH RUN.
+      *> ---------------------------------------------------
+       01  WS-DAILY-RATE          PIC 9V9(4) VALUE 0.0004.
+
+       01  WS-INTEREST-AMOUNT     PIC 9(7)V99.
+       01  WS-PRE-INTEREST-BAL    PIC 9(7)V99.
+       01  WS-LOG-RESULT-BALANCE  PIC 9(7)V99.
+       01  WS-INTEREST-STATUS     PIC X(1).
+
+       01  WS-CURRENT-TIMESTAMP   PIC X(21).
+
+       01  WS-RUN-TOTALS.
+           05  WS-ACCTS-PROCESSED PIC 9(5) VALUE 0.
+           05  WS-ACCTS-SKIPPED   PIC 9(5) VALUE 0.
+           05  WS-TOTAL-INTEREST  PIC 9(9)V99 VALUE 0.
+
+       01  DISPLAY-MONEY          PIC $$$$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "CAT BANK - NIGHTLY INTEREST POSTING RUN".
+           DISPLAY "========================================".
+
+           OPEN I-O ACCOUNT-MASTER.
+           IF WS-ACCT-NOT-FOUND
+               DISPLAY "ERROR: ACCOUNT MASTER FILE NOT FOUND. "
+                   "RUN THE ATM SYSTEM AT LEAST ONCE FIRST."
+               STOP RUN
+           END-IF.
+           OPEN EXTEND TRAN-LOG-FILE.
+           IF WS-TRAN-STATUS NOT = "00"
+               OPEN OUTPUT TRAN-LOG-FILE
+           END-IF.
+
+           PERFORM READ-NEXT-ACCOUNT.
+           PERFORM UNTIL WS-ACCT-EOF
+               PERFORM POST-INTEREST-FOR-ACCOUNT
+               PERFORM READ-NEXT-ACCOUNT
+           END-PERFORM.
+
+           CLOSE ACCOUNT-MASTER.
+           CLOSE TRAN-LOG-FILE.
+
+           DISPLAY " ".
+           DISPLAY "ACCOUNTS CREDITED : " WS-ACCTS-PROCESSED.
+           DISPLAY "ACCOUNTS SKIPPED  : " WS-ACCTS-SKIPPED.
+           MOVE WS-TOTAL-INTEREST TO DISPLAY-MONEY.
+           DISPLAY "TOTAL INTEREST PAID: " DISPLAY-MONEY.
+           DISPLAY "INTEREST POSTING RUN COMPLETE.".
+           STOP RUN.
+
+       READ-NEXT-ACCOUNT.
+           READ ACCOUNT-MASTER NEXT RECORD
+               AT END
+                   SET WS-ACCT-EOF TO TRUE
+           END-READ.
+
+       POST-INTEREST-FOR-ACCOUNT.
+           IF DB-ACCT-CLOSED OF ACCT-MASTER-REC
+               ADD 1 TO WS-ACCTS-SKIPPED
+           ELSE
+               MOVE DB-BALANCE OF ACCT-MASTER-REC TO WS-PRE-INTEREST-BAL
+               COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                   DB-BALANCE OF ACCT-MASTER-REC * WS-DAILY-RATE
+               ADD WS-INTEREST-AMOUNT TO DB-BALANCE OF ACCT-MASTER-REC
+               REWRITE ACCT-MASTER-REC
+                   INVALID KEY
+                       DISPLAY "WARNING: COULD NOT REWRITE ACCOUNT "
+                           DB-ACCT-NUM OF ACCT-MASTER-REC
+               END-REWRITE
+
+               IF WS-ACCT-OK
+                   ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST
+                   ADD 1 TO WS-ACCTS-PROCESSED
+                   MOVE 'S' TO WS-INTEREST-STATUS
+                   MOVE DB-BALANCE OF ACCT-MASTER-REC TO WS-LOG-RESULT-BALANCE
+               ELSE
+                   MOVE WS-PRE-INTEREST-BAL TO DB-BALANCE OF ACCT-MASTER-REC
+                   ADD 1 TO WS-ACCTS-SKIPPED
+                   MOVE 'F' TO WS-INTEREST-STATUS
+                   MOVE WS-PRE-INTEREST-BAL TO WS-LOG-RESULT-BALANCE
+               END-IF
+
+               PERFORM LOG-INTEREST-ENTRY
+           END-IF.
+
+       LOG-INTEREST-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE DB-ACCT-NUM OF ACCT-MASTER-REC TO TL-ACCT-NUM
+           MOVE WS-CURRENT-TIMESTAMP(1:14)      TO TL-TIMESTAMP
+           MOVE "INTEREST"                      TO TL-TRAN-TYPE
+           MOVE WS-INTEREST-AMOUNT               TO TL-AMOUNT
+           MOVE WS-LOG-RESULT-BALANCE             TO TL-BALANCE
+           MOVE WS-INTEREST-STATUS                TO TL-STATUS
+           WRITE TL-REC.
