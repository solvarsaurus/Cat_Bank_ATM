@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAT-BANK-EOD-REPORT.
+       AUTHOR. ANDY - SOLVARSAURUS GITHUB.
+
+      *> ---------------------------------------------------
+      *> END-OF-DAY BATCH JOB - RUN AFTER THE LAST ATM
+      *> SESSION OF THE DAY. TOTALS THE ACCOUNT MASTER FILE,
+      *> CROSS-FOOTS IT AGAINST THE DAY'S JOURNAL ACTIVITY,
+      *> AND PRINTS A DISCREPANCY REPORT IF THEY DON'T MATCH.
+      *> ---------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DB-ACCT-NUM OF ACCT-MASTER-REC
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRAN-LOG-FILE ASSIGN TO "TRANLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       01  ACCT-MASTER-REC.
+           COPY CBACCT.
+
+       FD  TRAN-LOG-FILE.
+       01  TL-REC.
+           COPY CBJRNL.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS         PIC X(2).
+           88  WS-ACCT-EOF         VALUE "10".
+           88  WS-ACCT-NOT-FOUND   VALUE "23", "35".
+
+       01  WS-TRAN-STATUS         PIC X(2).
+           88  WS-TRAN-EOF         VALUE "10".
+
+       01  WS-TOTALS.
+           05  WS-CLOSING-TOTAL   PIC 9(9)V99 VALUE 0.
+           05  WS-TOTAL-OPENING   PIC 9(9)V99 VALUE 0.
+           05  WS-TOTAL-DEPOSITS  PIC 9(9)V99 VALUE 0.
+           05  WS-TOTAL-WITHDRAW  PIC 9(9)V99 VALUE 0.
+           05  WS-TOTAL-XFER-OUT  PIC 9(9)V99 VALUE 0.
+           05  WS-TOTAL-XFER-IN   PIC 9(9)V99 VALUE 0.
+           05  WS-TOTAL-INTEREST  PIC 9(9)V99 VALUE 0.
+           05  WS-EXPECTED-TOTAL  PIC 9(9)V99 VALUE 0.
+           05  WS-DISCREPANCY     PIC S9(9)V99 VALUE 0.
+
+       01  DISPLAY-MONEY          PIC $$$$,$$$,$$9.99.
+       01  DISPLAY-MONEY-SIGNED   PIC -$$$$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "CAT BANK - END OF DAY TRIAL BALANCE / RECONCILIATION".
+           DISPLAY "=====================================================".
+
+           PERFORM SUM-ACCOUNT-MASTER.
+           PERFORM SUM-JOURNAL-HISTORY.
+           PERFORM PRINT-RECONCILIATION-REPORT.
+
+           DISPLAY "END OF DAY RUN COMPLETE.".
+           STOP RUN.
+
+       SUM-ACCOUNT-MASTER.
+           OPEN INPUT ACCOUNT-MASTER.
+           IF WS-ACCT-NOT-FOUND
+               DISPLAY "ERROR: ACCOUNT MASTER FILE NOT FOUND. "
+                   "RUN THE ATM SYSTEM AT LEAST ONCE FIRST."
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-ACCT-EOF
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       SET WS-ACCT-EOF TO TRUE
+                   NOT AT END
+                       ADD DB-BALANCE OF ACCT-MASTER-REC TO WS-CLOSING-TOTAL
+               END-READ
+           END-PERFORM.
+           CLOSE ACCOUNT-MASTER.
+
+      *> ---------------------------------------------------
+      *> SUMS THE ENTIRE JOURNAL HISTORY FROM A FIXED ZERO
+      *> BASELINE (RATHER THAN CARRYING A PRIOR RUN'S CLOSING
+      *> TOTAL FORWARD) SO EACH RUN IS INDEPENDENTLY
+      *> RECONCILABLE AND NOTHING IS EVER COUNTED TWICE.
+      *> EVERY ACCOUNT'S STARTING BALANCE IS ITSELF JOURNALED
+      *> AS AN "OPENING" ENTRY (SEE ATM.cob AND ACCTMAINT.cob),
+      *> SO THE FULL HISTORY FOOTS AGAINST THE ACCOUNT MASTER
+      *> FROM DAY ONE.
+      *> ---------------------------------------------------
+       SUM-JOURNAL-HISTORY.
+           OPEN INPUT TRAN-LOG-FILE.
+           PERFORM UNTIL WS-TRAN-EOF
+               READ TRAN-LOG-FILE NEXT RECORD
+                   AT END
+                       SET WS-TRAN-EOF TO TRUE
+                   NOT AT END
+                       PERFORM ADD-JOURNAL-ENTRY-TO-TOTALS
+               END-READ
+           END-PERFORM.
+           CLOSE TRAN-LOG-FILE.
+
+       ADD-JOURNAL-ENTRY-TO-TOTALS.
+           IF TL-STATUS OF TL-REC = 'S'
+               EVALUATE TL-TRAN-TYPE OF TL-REC
+                   WHEN "OPENING"
+                       ADD TL-AMOUNT OF TL-REC TO WS-TOTAL-OPENING
+                   WHEN "DEPOSIT"
+                       ADD TL-AMOUNT OF TL-REC TO WS-TOTAL-DEPOSITS
+                   WHEN "WITHDRAW"
+                       ADD TL-AMOUNT OF TL-REC TO WS-TOTAL-WITHDRAW
+                   WHEN "XFER-OUT"
+                       ADD TL-AMOUNT OF TL-REC TO WS-TOTAL-XFER-OUT
+                   WHEN "XFER-IN"
+                       ADD TL-AMOUNT OF TL-REC TO WS-TOTAL-XFER-IN
+                   WHEN "INTEREST"
+                       ADD TL-AMOUNT OF TL-REC TO WS-TOTAL-INTEREST
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+       PRINT-RECONCILIATION-REPORT.
+           COMPUTE WS-EXPECTED-TOTAL =
+               WS-TOTAL-OPENING + WS-TOTAL-DEPOSITS - WS-TOTAL-WITHDRAW
+               + WS-TOTAL-XFER-IN - WS-TOTAL-XFER-OUT + WS-TOTAL-INTEREST.
+           COMPUTE WS-DISCREPANCY = WS-CLOSING-TOTAL - WS-EXPECTED-TOTAL.
+
+           DISPLAY " ".
+           MOVE WS-TOTAL-OPENING  TO DISPLAY-MONEY
+           DISPLAY "OPENING TOTAL      : " DISPLAY-MONEY.
+           MOVE WS-TOTAL-DEPOSITS TO DISPLAY-MONEY
+           DISPLAY "+ DEPOSITS         : " DISPLAY-MONEY.
+           MOVE WS-TOTAL-WITHDRAW TO DISPLAY-MONEY
+           DISPLAY "- WITHDRAWALS      : " DISPLAY-MONEY.
+           MOVE WS-TOTAL-XFER-IN  TO DISPLAY-MONEY
+           DISPLAY "+ TRANSFERS IN     : " DISPLAY-MONEY.
+           MOVE WS-TOTAL-XFER-OUT TO DISPLAY-MONEY
+           DISPLAY "- TRANSFERS OUT    : " DISPLAY-MONEY.
+           MOVE WS-TOTAL-INTEREST TO DISPLAY-MONEY
+           DISPLAY "+ INTEREST POSTED  : " DISPLAY-MONEY.
+           MOVE WS-EXPECTED-TOTAL TO DISPLAY-MONEY
+           DISPLAY "= EXPECTED CLOSING : " DISPLAY-MONEY.
+           MOVE WS-CLOSING-TOTAL  TO DISPLAY-MONEY
+           DISPLAY "  ACTUAL CLOSING   : " DISPLAY-MONEY.
+           DISPLAY " ".
+
+           IF WS-DISCREPANCY = 0
+               DISPLAY "RECONCILIATION OK - NO DISCREPANCY FOUND."
+           ELSE
+               MOVE WS-DISCREPANCY TO DISPLAY-MONEY-SIGNED
+               DISPLAY "*** DISCREPANCY REPORT ***"
+               DISPLAY "ACTUAL CLOSING TOTAL DOES NOT MATCH EXPECTED TOTAL."
+               DISPLAY "DIFFERENCE (ACTUAL - EXPECTED): " DISPLAY-MONEY-SIGNED
+           END-IF.
