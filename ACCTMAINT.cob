@@ -0,0 +1,301 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAT-BANK-ACCT-MAINT.
+       AUTHOR. ANDY - SOLVARSAURUS GITHUB.
+
+      *> ---------------------------------------------------
+      *> BACK-OFFICE / TELLER ACCOUNT MAINTENANCE PROGRAM.
+      *> OPENS, CLOSES, AND EDITS RECORDS ON THE SAME ACCOUNT
+      *> MASTER FILE THE ATM READS - NO CODE CHANGE OR
+      *> RECOMPILE OF THE ATM IS NEEDED TO ADD OR CHANGE A
+      *> CUSTOMER.
+      *> ---------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DB-ACCT-NUM OF ACCT-MASTER-REC
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRAN-LOG-FILE ASSIGN TO "TRANLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       01  ACCT-MASTER-REC.
+           COPY CBACCT.
+
+       FD  TRAN-LOG-FILE.
+       01  TL-REC.
+           COPY CBJRNL.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS         PIC X(2).
+           88  WS-ACCT-OK          VALUE "00".
+           88  WS-ACCT-DUPLICATE   VALUE "22".
+           88  WS-ACCT-NOT-FOUND   VALUE "23", "35".
+
+       01  WS-TRAN-STATUS         PIC X(2).
+
+       01  WS-CURRENT-TIMESTAMP   PIC X(21).
+
+       01  EXIT-FLAG              PIC X(1) VALUE 'N'.
+           88  MAINT-DONE          VALUE 'Y'.
+
+       01  RAW-STRING             PIC X(20).
+       01  MENU-CHOICE            PIC X(1).
+
+       01  INPUT-ACCT             PIC 9(5).
+       01  INPUT-PIN              PIC 9(4).
+       01  INPUT-NAME             PIC X(20).
+       01  INPUT-BALANCE          PIC 9(7)V99.
+
+       01  DISPLAY-MONEY          PIC $$$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN EXTEND TRAN-LOG-FILE.
+           IF WS-TRAN-STATUS NOT = "00"
+               OPEN OUTPUT TRAN-LOG-FILE
+           END-IF.
+           OPEN I-O ACCOUNT-MASTER.
+           IF WS-ACCT-NOT-FOUND
+               PERFORM SEED-ACCOUNT-MASTER
+               OPEN I-O ACCOUNT-MASTER
+           END-IF.
+
+           PERFORM UNTIL MAINT-DONE
+               PERFORM MAINT-MENU
+           END-PERFORM.
+
+           CLOSE ACCOUNT-MASTER.
+           CLOSE TRAN-LOG-FILE.
+           DISPLAY "ACCOUNT MAINTENANCE SESSION ENDED.".
+           STOP RUN.
+
+      *> ---------------------------------------------------
+      *> CREATES AND SEEDS THE ACCOUNT MASTER FILE WITH THE
+      *> ORIGINAL THREE CUSTOMERS WHEN A TELLER RUNS THIS
+      *> PROGRAM BEFORE ATM.cob HAS EVER BEEN STARTED, SO THE
+      *> ATM DOESN'T FIND AN EMPTY FILE ON ITS FIRST LOGIN.
+      *> MIRRORS ATM.cob'S SEED-ACCOUNT-MASTER.
+      *> ---------------------------------------------------
+       SEED-ACCOUNT-MASTER.
+           OPEN OUTPUT ACCOUNT-MASTER.
+
+           *> USER 1: MR. WHISKERS
+           MOVE 12345                TO DB-ACCT-NUM OF ACCT-MASTER-REC
+           MOVE 1111                  TO DB-PIN OF ACCT-MASTER-REC
+           MOVE 1000.50                TO DB-BALANCE OF ACCT-MASTER-REC
+           MOVE "MR. WHISKERS        " TO DB-NAME OF ACCT-MASTER-REC
+           PERFORM INIT-ACCT-DEFAULTS
+           WRITE ACCT-MASTER-REC.
+           PERFORM LOG-SEEDED-OPENING-BALANCE.
+
+           *> USER 2: DOC BROWN
+           MOVE 88888                TO DB-ACCT-NUM OF ACCT-MASTER-REC
+           MOVE 1985                  TO DB-PIN OF ACCT-MASTER-REC
+           MOVE 5000000.00             TO DB-BALANCE OF ACCT-MASTER-REC
+           MOVE "DR. E. BROWN        " TO DB-NAME OF ACCT-MASTER-REC
+           PERFORM INIT-ACCT-DEFAULTS
+           WRITE ACCT-MASTER-REC.
+           PERFORM LOG-SEEDED-OPENING-BALANCE.
+
+           *> USER 3: MCFLY
+           MOVE 54321                    TO DB-ACCT-NUM OF ACCT-MASTER-REC
+           MOVE 0000                      TO DB-PIN OF ACCT-MASTER-REC
+           MOVE 10.00                      TO DB-BALANCE OF ACCT-MASTER-REC
+           MOVE "MARTY MCFLY            " TO DB-NAME OF ACCT-MASTER-REC
+           PERFORM INIT-ACCT-DEFAULTS
+           WRITE ACCT-MASTER-REC.
+           PERFORM LOG-SEEDED-OPENING-BALANCE.
+
+           CLOSE ACCOUNT-MASTER.
+
+       INIT-ACCT-DEFAULTS.
+           SET DB-ACCT-OPEN OF ACCT-MASTER-REC TO TRUE
+           MOVE 0 TO DB-FAILED-ATTEMPTS OF ACCT-MASTER-REC
+           SET DB-ACCT-UNLOCKED OF ACCT-MASTER-REC TO TRUE
+           MOVE 0 TO DB-LAST-WD-DATE OF ACCT-MASTER-REC
+           MOVE 0 TO DB-DAILY-WD-TOTAL OF ACCT-MASTER-REC.
+
+      *> ---------------------------------------------------
+      *> JOURNALS THE STARTING BALANCE OF A NEWLY-SEEDED
+      *> ACCOUNT AS AN "OPENING" ENTRY, SAME AS ATM.cob AND
+      *> OPEN-NEW-ACCOUNT BELOW, SO THE EOD RECONCILIATION
+      *> REPORT HAS A BASELINE TO FOOT AGAINST FROM DAY ONE
+      *> NO MATTER WHICH PROGRAM CREATES THE FILE FIRST.
+      *> ---------------------------------------------------
+       LOG-SEEDED-OPENING-BALANCE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE DB-ACCT-NUM OF ACCT-MASTER-REC TO TL-ACCT-NUM OF TL-REC
+           MOVE WS-CURRENT-TIMESTAMP(1:14)      TO TL-TIMESTAMP OF TL-REC
+           MOVE "OPENING"                       TO TL-TRAN-TYPE OF TL-REC
+           MOVE DB-BALANCE OF ACCT-MASTER-REC    TO TL-AMOUNT OF TL-REC
+           MOVE DB-BALANCE OF ACCT-MASTER-REC    TO TL-BALANCE OF TL-REC
+           MOVE 'S'                              TO TL-STATUS OF TL-REC
+           WRITE TL-REC.
+
+       MAINT-MENU.
+           DISPLAY " ".
+           DISPLAY "==================================="
+           DISPLAY "   CAT BANK ACCOUNT MAINTENANCE"
+           DISPLAY "==================================="
+           DISPLAY " 1. OPEN NEW ACCOUNT"
+           DISPLAY " 2. CHANGE PIN"
+           DISPLAY " 3. CHANGE NAME"
+           DISPLAY " 4. CLOSE ACCOUNT"
+           DISPLAY " 5. UNLOCK ACCOUNT"
+           DISPLAY " 9. EXIT"
+           DISPLAY "==================================="
+           DISPLAY "SELECT OPTION: " WITH NO ADVANCING.
+           ACCEPT MENU-CHOICE.
+
+           EVALUATE MENU-CHOICE
+               WHEN '1' PERFORM OPEN-NEW-ACCOUNT
+               WHEN '2' PERFORM CHANGE-PIN
+               WHEN '3' PERFORM CHANGE-NAME
+               WHEN '4' PERFORM CLOSE-ACCOUNT
+               WHEN '5' PERFORM UNLOCK-ACCOUNT
+               WHEN '9' SET MAINT-DONE TO TRUE
+               WHEN OTHER DISPLAY "INVALID SELECTION."
+           END-EVALUATE.
+
+       OPEN-NEW-ACCOUNT.
+           DISPLAY "NEW ACCOUNT NUMBER (5 DIGITS): " WITH NO ADVANCING.
+           ACCEPT RAW-STRING.
+           IF RAW-STRING(1:5) IS NOT NUMERIC
+               DISPLAY "INVALID ACCOUNT FORMAT."
+           ELSE
+               MOVE RAW-STRING(1:5) TO INPUT-ACCT
+               DISPLAY "CUSTOMER NAME (UP TO 20 CHARS): " WITH NO ADVANCING
+               ACCEPT INPUT-NAME
+               DISPLAY "NEW PIN (4 DIGITS): " WITH NO ADVANCING
+               ACCEPT RAW-STRING
+               IF RAW-STRING(1:4) IS NOT NUMERIC
+                   DISPLAY "INVALID PIN FORMAT."
+               ELSE
+                   MOVE RAW-STRING(1:4) TO INPUT-PIN
+                   DISPLAY "OPENING DEPOSIT AMOUNT: " WITH NO ADVANCING
+                   ACCEPT RAW-STRING
+                   IF RAW-STRING IS NOT NUMERIC
+                       DISPLAY "INVALID AMOUNT."
+                   ELSE
+                       MOVE RAW-STRING TO INPUT-BALANCE
+                       MOVE INPUT-ACCT    TO DB-ACCT-NUM OF ACCT-MASTER-REC
+                       MOVE INPUT-PIN     TO DB-PIN OF ACCT-MASTER-REC
+                       MOVE INPUT-BALANCE TO DB-BALANCE OF ACCT-MASTER-REC
+                       MOVE INPUT-NAME    TO DB-NAME OF ACCT-MASTER-REC
+                       SET DB-ACCT-OPEN OF ACCT-MASTER-REC TO TRUE
+                       MOVE 0 TO DB-FAILED-ATTEMPTS OF ACCT-MASTER-REC
+                       SET DB-ACCT-UNLOCKED OF ACCT-MASTER-REC TO TRUE
+                       MOVE 0 TO DB-LAST-WD-DATE OF ACCT-MASTER-REC
+                       MOVE 0 TO DB-DAILY-WD-TOTAL OF ACCT-MASTER-REC
+                       WRITE ACCT-MASTER-REC
+                           INVALID KEY
+                               DISPLAY "ERROR: ACCOUNT NUMBER ALREADY EXISTS."
+                       END-WRITE
+                       IF WS-ACCT-OK
+                           MOVE INPUT-BALANCE TO DISPLAY-MONEY
+                           DISPLAY "ACCOUNT " INPUT-ACCT " OPENED WITH OPENING DEPOSIT "
+                               DISPLAY-MONEY "."
+                           PERFORM LOG-NEW-ACCOUNT-OPENING-BALANCE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       *> ---------------------------------------------------
+       *> JOURNALS THE OPENING DEPOSIT OF A NEWLY-OPENED ACCOUNT
+       *> AS AN "OPENING" ENTRY SO THE EOD RECONCILIATION REPORT
+       *> STAYS ACCURATE AFTER A TELLER ADDS A NEW CUSTOMER.
+       *> ---------------------------------------------------
+       LOG-NEW-ACCOUNT-OPENING-BALANCE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE DB-ACCT-NUM OF ACCT-MASTER-REC TO TL-ACCT-NUM OF TL-REC
+           MOVE WS-CURRENT-TIMESTAMP(1:14)      TO TL-TIMESTAMP OF TL-REC
+           MOVE "OPENING"                       TO TL-TRAN-TYPE OF TL-REC
+           MOVE DB-BALANCE OF ACCT-MASTER-REC    TO TL-AMOUNT OF TL-REC
+           MOVE DB-BALANCE OF ACCT-MASTER-REC    TO TL-BALANCE OF TL-REC
+           MOVE 'S'                              TO TL-STATUS OF TL-REC
+           WRITE TL-REC.
+
+       FIND-ACCOUNT-BY-NUMBER.
+           DISPLAY "ACCOUNT NUMBER (5 DIGITS): " WITH NO ADVANCING.
+           ACCEPT RAW-STRING.
+           IF RAW-STRING(1:5) IS NOT NUMERIC
+               DISPLAY "INVALID ACCOUNT FORMAT."
+               MOVE "35" TO WS-ACCT-STATUS
+           ELSE
+               MOVE RAW-STRING(1:5) TO INPUT-ACCT
+               MOVE INPUT-ACCT TO DB-ACCT-NUM OF ACCT-MASTER-REC
+               READ ACCOUNT-MASTER
+                   INVALID KEY
+                       DISPLAY "ERROR: ACCOUNT NOT FOUND."
+               END-READ
+           END-IF.
+
+       CHANGE-PIN.
+           PERFORM FIND-ACCOUNT-BY-NUMBER.
+           IF WS-ACCT-OK
+               DISPLAY "NEW PIN (4 DIGITS): " WITH NO ADVANCING
+               ACCEPT RAW-STRING
+               IF RAW-STRING(1:4) IS NOT NUMERIC
+                   DISPLAY "INVALID PIN FORMAT."
+               ELSE
+                   MOVE RAW-STRING(1:4) TO DB-PIN OF ACCT-MASTER-REC
+                   REWRITE ACCT-MASTER-REC
+                       INVALID KEY
+                           DISPLAY "ERROR: UNABLE TO UPDATE ACCOUNT."
+                   END-REWRITE
+                   IF WS-ACCT-OK
+                       DISPLAY "PIN UPDATED."
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHANGE-NAME.
+           PERFORM FIND-ACCOUNT-BY-NUMBER.
+           IF WS-ACCT-OK
+               DISPLAY "NEW NAME (UP TO 20 CHARS): " WITH NO ADVANCING
+               ACCEPT INPUT-NAME
+               MOVE INPUT-NAME TO DB-NAME OF ACCT-MASTER-REC
+               REWRITE ACCT-MASTER-REC
+                   INVALID KEY
+                       DISPLAY "ERROR: UNABLE TO UPDATE ACCOUNT."
+               END-REWRITE
+               IF WS-ACCT-OK
+                   DISPLAY "NAME UPDATED."
+               END-IF
+           END-IF.
+
+       CLOSE-ACCOUNT.
+           PERFORM FIND-ACCOUNT-BY-NUMBER.
+           IF WS-ACCT-OK
+               SET DB-ACCT-CLOSED OF ACCT-MASTER-REC TO TRUE
+               REWRITE ACCT-MASTER-REC
+                   INVALID KEY
+                       DISPLAY "ERROR: UNABLE TO UPDATE ACCOUNT."
+               END-REWRITE
+               IF WS-ACCT-OK
+                   DISPLAY "ACCOUNT CLOSED."
+               END-IF
+           END-IF.
+
+       UNLOCK-ACCOUNT.
+           PERFORM FIND-ACCOUNT-BY-NUMBER.
+           IF WS-ACCT-OK
+               MOVE 0 TO DB-FAILED-ATTEMPTS OF ACCT-MASTER-REC
+               SET DB-ACCT-UNLOCKED OF ACCT-MASTER-REC TO TRUE
+               REWRITE ACCT-MASTER-REC
+                   INVALID KEY
+                       DISPLAY "ERROR: UNABLE TO UPDATE ACCOUNT."
+               END-REWRITE
+               IF WS-ACCT-OK
+                   DISPLAY "ACCOUNT UNLOCKED."
+               END-IF
+           END-IF.
