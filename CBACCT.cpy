@@ -0,0 +1,19 @@
+      *> ---------------------------------------------------
+      *> CBACCT - CAT BANK ACCOUNT MASTER RECORD LAYOUT
+      *> SHARED BY: ATM.cob, INTPOST.cob, ACCTMAINT.cob, EODRPT.cob
+      *> WRAP WITH YOUR OWN 01 LEVEL AND QUALIFY FIELDS WITH "OF"
+      *> WHEN MORE THAN ONE COPY IS ACTIVE IN A PROGRAM.
+      *> ---------------------------------------------------
+           05  DB-ACCT-NUM         PIC 9(5).
+           05  DB-PIN              PIC 9(4).
+           05  DB-BALANCE          PIC 9(7)V99.
+           05  DB-NAME             PIC X(20).
+           05  DB-STATUS           PIC X(1).
+               88  DB-ACCT-OPEN     VALUE 'O'.
+               88  DB-ACCT-CLOSED   VALUE 'C'.
+           05  DB-FAILED-ATTEMPTS  PIC 9(1).
+           05  DB-LOCKED           PIC X(1).
+               88  DB-ACCT-LOCKED   VALUE 'Y'.
+               88  DB-ACCT-UNLOCKED VALUE 'N'.
+           05  DB-LAST-WD-DATE     PIC 9(8).
+           05  DB-DAILY-WD-TOTAL   PIC 9(7)V99.
