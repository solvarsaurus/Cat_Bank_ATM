@@ -1,25 +1,108 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CAT-BANK-ATM.
        AUTHOR. ANDY - SOLVARSAURUS GITHUB.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DB-ACCT-NUM OF ACCT-MASTER-REC
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRAN-LOG-FILE ASSIGN TO "TRANLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT RECEIPT-FILE ASSIGN TO "RECEIPT.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RCPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       01  ACCT-MASTER-REC.
+           COPY CBACCT.
+
+       FD  TRAN-LOG-FILE.
+       01  TL-REC.
+           COPY CBJRNL.
+
+       FD  RECEIPT-FILE.
+       01  RCPT-REC.
+           05  RCPT-MASKED-ACCT   PIC X(5).
+           05  RCPT-TYPE          PIC X(10).
+           05  RCPT-AMOUNT        PIC $$,$$$,$$9.99.
+           05  RCPT-BALANCE       PIC $$,$$$,$$9.99.
+           05  RCPT-TIMESTAMP     PIC X(19).
+
        WORKING-STORAGE SECTION.
 
        *> ---------------------------------------------------
-       *> SIMULATED DATABASE (TABLE OF ACCOUNTS)
+       *> CURRENT LOGGED-IN CUSTOMER (WORKING COPY OF THE
+       *> ACCOUNT-MASTER RECORD FOR CURRENT-USER-IDX)
+       *> ---------------------------------------------------
+       01  WS-ACCOUNT.
+           COPY CBACCT.
+
+       01  WS-ACCT-STATUS         PIC X(2).
+           88  WS-ACCT-OK          VALUE "00".
+           88  WS-ACCT-NOT-FOUND   VALUE "23", "35".
+
+       01  WS-TRAN-STATUS         PIC X(2).
+
+       01  WS-RCPT-STATUS         PIC X(2).
+
+       *> ---------------------------------------------------
+       *> JOURNAL ENTRY STAGING AREA - SET BY THE CALLER,
+       *> WRITTEN OUT BY LOG-TRANSACTION.
        *> ---------------------------------------------------
-       01  ACCOUNT-DB.
-           05  CUSTOMER-ENTRY OCCURS 3 TIMES INDEXED BY C-IDX.
-               10  DB-ACCT-NUM     PIC 9(5).
-               10  DB-PIN          PIC 9(4).
-               10  DB-BALANCE      PIC 9(7)V99.
-               10  DB-NAME         PIC X(20).
+       01  WS-LOG-ENTRY.
+           05  WS-LOG-ACCT        PIC 9(5).
+           05  WS-LOG-TYPE        PIC X(10).
+           05  WS-LOG-AMOUNT      PIC 9(7)V99.
+           05  WS-LOG-BALANCE     PIC 9(7)V99.
+           05  WS-LOG-STATUS      PIC X(1).
+
+       01  WS-CURRENT-TIMESTAMP   PIC X(21).
+
+       01  WS-TRANSFER-VARS.
+           05  WS-DEST-ACCT        PIC 9(5).
+           05  WS-DEST-NEW-BALANCE PIC 9(7)V99.
+
+       01  WS-TODAY-DATE          PIC 9(8).
+
+      *> CONFIGURED DAILY WITHDRAWAL LIMIT PER ACCOUNT.
+       01  WS-DAILY-WD-LIMIT      PIC 9(7)V99 VALUE 500.00.
+
+       01  WS-PIN-CHANGE-VARS.
+           05  WS-OLD-PIN         PIC 9(4).
+           05  WS-NEW-PIN-1       PIC 9(4).
+           05  WS-NEW-PIN-2       PIC 9(4).
+
+       *> ---------------------------------------------------
+       *> MINI-STATEMENT - LAST 5 JOURNAL ENTRIES FOR THE
+       *> CURRENTLY LOGGED-IN ACCOUNT, HELD AS A CIRCULAR
+       *> BUFFER WHILE THE JOURNAL IS SCANNED.
+       *> ---------------------------------------------------
+       01  WS-MINI-STATEMENT.
+           05  WS-STMT-FILLED     PIC 9 VALUE 0.
+           05  WS-STMT-NEXT-SLOT  PIC 9 VALUE 1.
+           05  WS-STMT-ENTRY OCCURS 5 TIMES INDEXED BY STMT-IDX.
+               COPY CBJRNL REPLACING ==05== BY ==10==.
+
+       01  WS-STMT-EOF            PIC X(1) VALUE 'N'.
+           88  STMT-SCAN-DONE      VALUE 'Y'.
+
+       01  WS-STMT-PRINT-VARS.
+           05  WS-STMT-DATE       PIC X(10).
+           05  WS-STMT-TIME       PIC X(8).
 
        *> ---------------------------------------------------
        *> SESSION STATE
        *> ---------------------------------------------------
        01  SESSION-STATE.
-           05  CURRENT-USER-IDX   PIC 9(1).
            05  IS-LOGGED-IN       PIC X(1) VALUE 'N'.
                88  LOGGED-IN       VALUE 'Y'.
                88  LOGGED-OUT      VALUE 'N'.
@@ -31,7 +114,7 @@ IDENTIFICATION DIVISION.
        *> ---------------------------------------------------
        01  RAW-INPUT.
            05  RAW-STRING         PIC X(10).
-       
+
        01  PARSED-INPUTS.
            05  INPUT-ACCT         PIC 9(5).
            05  INPUT-PIN          PIC 9(4).
@@ -40,11 +123,13 @@ IDENTIFICATION DIVISION.
 
        01  VALIDATION-FLAGS.
            05  AUTH-SUCCESS       PIC X(1) VALUE 'N'.
+           05  SAVE-SUCCESS       PIC X(1) VALUE 'N'.
+               88  SAVE-OK         VALUE 'Y'.
 
        *> ---------------------------------------------------
        *> FORMATTING VARIABLES
        *> ---------------------------------------------------
-       01  DISPLAY-MONEY          PIC $$$$,$$9.99.
+       01  DISPLAY-MONEY          PIC $$,$$$,$$9.99.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
@@ -53,11 +138,11 @@ IDENTIFICATION DIVISION.
            *> THE MAIN SYSTEM LOOP
            PERFORM UNTIL SYSTEM-SHUTDOWN
                PERFORM DISPLAY-IDLE-SCREEN
-               
+
                IF NOT SYSTEM-SHUTDOWN
                    SET LOGGED-OUT TO TRUE
                    PERFORM LOGIN-SCREEN
-                   
+
                    *> IF LOGIN SUCCESSFUL, SHOW MENU
                    IF LOGGED-IN
                        PERFORM UNTIL LOGGED-OUT OR SYSTEM-SHUTDOWN
@@ -67,51 +152,124 @@ IDENTIFICATION DIVISION.
                END-IF
            END-PERFORM.
 
+           PERFORM CLOSE-DB.
+
            DISPLAY " "
            DISPLAY "SYSTEM POWERING DOWN. SECURE."
            STOP RUN.
 
        *> ---------------------------------------------------
-       *> DATABASE INITIALIZATION (MOCK DATA)
+       *> DATABASE INITIALIZATION
+       *> OPENS THE INDEXED ACCOUNT MASTER FILE. IF THE FILE
+       *> DOES NOT EXIST YET (FIRST EVER RUN), IT IS CREATED
+       *> AND SEEDED WITH THE ORIGINAL THREE CUSTOMERS. AFTER
+       *> THAT, BALANCES PERSIST ACROSS RESTARTS.
        *> ---------------------------------------------------
        INIT-DB.
+           OPEN EXTEND TRAN-LOG-FILE.
+           IF WS-TRAN-STATUS NOT = "00"
+               OPEN OUTPUT TRAN-LOG-FILE
+           END-IF.
+           OPEN EXTEND RECEIPT-FILE.
+           IF WS-RCPT-STATUS NOT = "00"
+               OPEN OUTPUT RECEIPT-FILE
+           END-IF.
+           OPEN I-O ACCOUNT-MASTER.
+           IF WS-ACCT-NOT-FOUND
+               PERFORM SEED-ACCOUNT-MASTER
+               OPEN I-O ACCOUNT-MASTER
+           END-IF.
+
+       SEED-ACCOUNT-MASTER.
+           OPEN OUTPUT ACCOUNT-MASTER.
+
            *> USER 1: MR. WHISKERS
-           MOVE 12345 TO DB-ACCT-NUM(1)
-           MOVE 1111  TO DB-PIN(1)
-           MOVE 1000.50 TO DB-BALANCE(1)
-           MOVE "MR. WHISKERS        " TO DB-NAME(1).
+           MOVE 12345             TO DB-ACCT-NUM OF ACCT-MASTER-REC
+           MOVE 1111               TO DB-PIN OF ACCT-MASTER-REC
+           MOVE 1000.50             TO DB-BALANCE OF ACCT-MASTER-REC
+           MOVE "MR. WHISKERS        " TO DB-NAME OF ACCT-MASTER-REC
+           PERFORM INIT-ACCT-DEFAULTS
+           WRITE ACCT-MASTER-REC.
+           PERFORM LOG-SEEDED-OPENING-BALANCE.
 
            *> USER 2: DOC BROWN
-           MOVE 88888 TO DB-ACCT-NUM(2)
-           MOVE 1985  TO DB-PIN(2)
-           MOVE 5000000.00 TO DB-BALANCE(2)
-           MOVE "DR. E. BROWN        " TO DB-NAME(2).
+           MOVE 88888             TO DB-ACCT-NUM OF ACCT-MASTER-REC
+           MOVE 1985               TO DB-PIN OF ACCT-MASTER-REC
+           MOVE 5000000.00          TO DB-BALANCE OF ACCT-MASTER-REC
+           MOVE "DR. E. BROWN        " TO DB-NAME OF ACCT-MASTER-REC
+           PERFORM INIT-ACCT-DEFAULTS
+           WRITE ACCT-MASTER-REC.
+           PERFORM LOG-SEEDED-OPENING-BALANCE.
 
            *> USER 3: MCFLY
-           MOVE 54321 TO DB-ACCT-NUM(3)
-           MOVE 0000  TO DB-PIN(3)
-           MOVE 10.00 TO DB-BALANCE(3)
-           MOVE "MARTY MCFLY            " TO DB-NAME(3).
+           MOVE 54321             TO DB-ACCT-NUM OF ACCT-MASTER-REC
+           MOVE 0000                TO DB-PIN OF ACCT-MASTER-REC
+           MOVE 10.00                TO DB-BALANCE OF ACCT-MASTER-REC
+           MOVE "MARTY MCFLY            " TO DB-NAME OF ACCT-MASTER-REC
+           PERFORM INIT-ACCT-DEFAULTS
+           WRITE ACCT-MASTER-REC.
+           PERFORM LOG-SEEDED-OPENING-BALANCE.
+
+           CLOSE ACCOUNT-MASTER.
+
+       *> ---------------------------------------------------
+       *> JOURNALS THE STARTING BALANCE OF A NEWLY-SEEDED
+       *> ACCOUNT AS AN "OPENING" ENTRY SO THE EOD RECONCILIATION
+       *> REPORT HAS A BASELINE TO FOOT AGAINST FROM DAY ONE.
+       *> ---------------------------------------------------
+       LOG-SEEDED-OPENING-BALANCE.
+           MOVE DB-ACCT-NUM OF ACCT-MASTER-REC TO WS-LOG-ACCT
+           MOVE "OPENING"                      TO WS-LOG-TYPE
+           MOVE DB-BALANCE OF ACCT-MASTER-REC   TO WS-LOG-AMOUNT
+           MOVE DB-BALANCE OF ACCT-MASTER-REC   TO WS-LOG-BALANCE
+           MOVE 'S'                             TO WS-LOG-STATUS
+           PERFORM LOG-TRANSACTION.
+
+       INIT-ACCT-DEFAULTS.
+           SET DB-ACCT-OPEN OF ACCT-MASTER-REC TO TRUE
+           MOVE 0 TO DB-FAILED-ATTEMPTS OF ACCT-MASTER-REC
+           SET DB-ACCT-UNLOCKED OF ACCT-MASTER-REC TO TRUE
+           MOVE 0 TO DB-LAST-WD-DATE OF ACCT-MASTER-REC
+           MOVE 0 TO DB-DAILY-WD-TOTAL OF ACCT-MASTER-REC.
+
+       CLOSE-DB.
+           CLOSE ACCOUNT-MASTER
+           CLOSE TRAN-LOG-FILE
+           CLOSE RECEIPT-FILE.
+
+       *> ---------------------------------------------------
+       *> APPENDS ONE RECORD TO THE TRANSACTION JOURNAL. THE
+       *> CALLER SETS WS-LOG-ENTRY FIELDS BEFORE PERFORMING.
+       *> ---------------------------------------------------
+       LOG-TRANSACTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-LOG-ACCT           TO TL-ACCT-NUM OF TL-REC
+           MOVE WS-CURRENT-TIMESTAMP(1:14) TO TL-TIMESTAMP OF TL-REC
+           MOVE WS-LOG-TYPE           TO TL-TRAN-TYPE OF TL-REC
+           MOVE WS-LOG-AMOUNT         TO TL-AMOUNT OF TL-REC
+           MOVE WS-LOG-BALANCE        TO TL-BALANCE OF TL-REC
+           MOVE WS-LOG-STATUS         TO TL-STATUS OF TL-REC
+           WRITE TL-REC.
 
        *> ---------------------------------------------------
        *> LOGIN LOGIC
        *> ---------------------------------------------------
        LOGIN-SCREEN.
            DISPLAY " "
-           DISPLAY "PLEASE ENTER ACCOUNT NUMBER (5 DIGITS): " 
+           DISPLAY "PLEASE ENTER ACCOUNT NUMBER (5 DIGITS): "
                WITH NO ADVANCING.
            ACCEPT RAW-STRING.
-           
+
            *> CHECK IF USER WANTS TO SHUTDOWN AT LOGIN
            IF RAW-STRING(1:1) = '9' AND RAW-STRING(2:1) = ' '
                SET SYSTEM-SHUTDOWN TO TRUE
            ELSE
                IF RAW-STRING(1:5) IS NUMERIC
                    MOVE RAW-STRING(1:5) TO INPUT-ACCT
-                   DISPLAY "PLEASE ENTER PIN (4 DIGITS): " 
+                   DISPLAY "PLEASE ENTER PIN (4 DIGITS): "
                        WITH NO ADVANCING
                    ACCEPT RAW-STRING
-                   
+
                    IF RAW-STRING(1:4) IS NUMERIC
                        MOVE RAW-STRING(1:4) TO INPUT-PIN
                        PERFORM AUTHENTICATE-USER
@@ -125,22 +283,66 @@ IDENTIFICATION DIVISION.
 
        AUTHENTICATE-USER.
            MOVE 'N' TO AUTH-SUCCESS.
-           PERFORM VARYING C-IDX FROM 1 BY 1 UNTIL C-IDX > 3
-               IF DB-ACCT-NUM(C-IDX) = INPUT-ACCT AND 
-                  DB-PIN(C-IDX) = INPUT-PIN
-                   MOVE C-IDX TO CURRENT-USER-IDX
-                   SET LOGGED-IN TO TRUE
-                   MOVE 'Y' TO AUTH-SUCCESS
+           MOVE INPUT-ACCT TO DB-ACCT-NUM OF ACCT-MASTER-REC.
+           READ ACCOUNT-MASTER
+               INVALID KEY
                    DISPLAY " "
-                   DISPLAY "ACCESS GRANTED. WELCOME, " DB-NAME(C-IDX)
-               END-IF
-           END-PERFORM.
+                   DISPLAY "ERROR: INVALID CREDENTIALS. DISPERSING SECURITY CATS."
+           END-READ.
 
-           IF AUTH-SUCCESS = 'N'
-               DISPLAY " "
-               DISPLAY "ERROR: INVALID CREDENTIALS. DISPERSING SECURITY CATS."
+           IF WS-ACCT-OK
+               IF DB-ACCT-CLOSED OF ACCT-MASTER-REC
+                   DISPLAY " "
+                   DISPLAY "ERROR: THIS ACCOUNT IS CLOSED. SEE A TELLER FOR "
+                       "ASSISTANCE."
+               ELSE
+               IF DB-ACCT-LOCKED OF ACCT-MASTER-REC
+                   DISPLAY " "
+                   DISPLAY "ERROR: ACCOUNT LOCKED AFTER REPEATED FAILED PIN "
+                       "ATTEMPTS. SEE A TELLER TO UNLOCK IT."
+               ELSE
+                   IF DB-PIN OF ACCT-MASTER-REC = INPUT-PIN
+                       MOVE 0 TO DB-FAILED-ATTEMPTS OF ACCT-MASTER-REC
+                       REWRITE ACCT-MASTER-REC
+                           INVALID KEY
+                               DISPLAY "WARNING: UNABLE TO UPDATE ACCOUNT MASTER FILE."
+                       END-REWRITE
+                       MOVE ACCT-MASTER-REC TO WS-ACCOUNT
+                       SET LOGGED-IN TO TRUE
+                       MOVE 'Y' TO AUTH-SUCCESS
+                       DISPLAY " "
+                       DISPLAY "ACCESS GRANTED. WELCOME, " DB-NAME OF WS-ACCOUNT
+                   ELSE
+                       ADD 1 TO DB-FAILED-ATTEMPTS OF ACCT-MASTER-REC
+                       DISPLAY " "
+                       IF DB-FAILED-ATTEMPTS OF ACCT-MASTER-REC >= 3
+                           SET DB-ACCT-LOCKED OF ACCT-MASTER-REC TO TRUE
+                           DISPLAY "ERROR: INVALID CREDENTIALS. ACCOUNT NOW "
+                               "LOCKED AFTER 3 FAILED ATTEMPTS."
+                       ELSE
+                           DISPLAY "ERROR: INVALID CREDENTIALS. DISPERSING SECURITY CATS."
+                       END-IF
+                       REWRITE ACCT-MASTER-REC
+                           INVALID KEY
+                               DISPLAY "WARNING: UNABLE TO UPDATE ACCOUNT MASTER FILE."
+                       END-REWRITE
+                   END-IF
+               END-IF
+               END-IF
            END-IF.
 
+           MOVE INPUT-ACCT     TO WS-LOG-ACCT
+           MOVE "LOGIN"        TO WS-LOG-TYPE
+           MOVE 0               TO WS-LOG-AMOUNT
+           IF AUTH-SUCCESS = 'Y'
+               MOVE DB-BALANCE OF WS-ACCOUNT TO WS-LOG-BALANCE
+               MOVE 'S'                      TO WS-LOG-STATUS
+           ELSE
+               MOVE 0     TO WS-LOG-BALANCE
+               MOVE 'F'   TO WS-LOG-STATUS
+           END-IF
+           PERFORM LOG-TRANSACTION.
+
        *> ---------------------------------------------------
        *> MENU & TRANSACTIONS
        *> ---------------------------------------------------
@@ -153,10 +355,13 @@ IDENTIFICATION DIVISION.
            DISPLAY " 2. DEPOSIT FUNDS"
            DISPLAY " 3. WITHDRAW FUNDS"
            DISPLAY " 4. LOGOUT / EJECT CARD"
+           DISPLAY " 5. TRANSFER FUNDS"
+           DISPLAY " 6. MINI STATEMENT"
+           DISPLAY " 7. CHANGE PIN"
            DISPLAY " 9. SHUTDOWN SYSTEM"
            DISPLAY "==================================="
            DISPLAY "SELECT OPTION: " WITH NO ADVANCING.
-           
+
            ACCEPT MENU-CHOICE.
 
            EVALUATE MENU-CHOICE
@@ -164,12 +369,15 @@ IDENTIFICATION DIVISION.
                WHEN '2' PERFORM DEPOSIT-FUNDS
                WHEN '3' PERFORM WITHDRAW-FUNDS
                WHEN '4' PERFORM LOGOUT-USER
+               WHEN '5' PERFORM TRANSFER-FUNDS
+               WHEN '6' PERFORM MINI-STATEMENT
+               WHEN '7' PERFORM CHANGE-OWN-PIN
                WHEN '9' SET SYSTEM-SHUTDOWN TO TRUE
                WHEN OTHER DISPLAY "INVALID SELECTION."
            END-EVALUATE.
 
        SHOW-BALANCE.
-           MOVE DB-BALANCE(CURRENT-USER-IDX) TO DISPLAY-MONEY.
+           MOVE DB-BALANCE OF WS-ACCOUNT TO DISPLAY-MONEY.
            DISPLAY " "
            DISPLAY "CURRENT BALANCE: " DISPLAY-MONEY.
            DISPLAY " ".
@@ -177,37 +385,398 @@ IDENTIFICATION DIVISION.
        DEPOSIT-FUNDS.
            DISPLAY "ENTER DEPOSIT AMOUNT: " WITH NO ADVANCING.
            ACCEPT RAW-STRING.
-           
+
            IF RAW-STRING IS NUMERIC
                MOVE RAW-STRING TO INPUT-AMOUNT
-               ADD INPUT-AMOUNT TO DB-BALANCE(CURRENT-USER-IDX)
-               DISPLAY "DEPOSIT SUCCESSFUL."
-               PERFORM SHOW-BALANCE
+               ADD INPUT-AMOUNT TO DB-BALANCE OF WS-ACCOUNT
+               PERFORM SAVE-CURRENT-ACCOUNT
+               IF SAVE-OK
+                   DISPLAY "DEPOSIT SUCCESSFUL."
+                   PERFORM SHOW-BALANCE
+                   MOVE DB-ACCT-NUM OF WS-ACCOUNT TO WS-LOG-ACCT
+                   MOVE "DEPOSIT"                 TO WS-LOG-TYPE
+                   MOVE INPUT-AMOUNT               TO WS-LOG-AMOUNT
+                   MOVE DB-BALANCE OF WS-ACCOUNT   TO WS-LOG-BALANCE
+                   MOVE 'S'                        TO WS-LOG-STATUS
+                   PERFORM LOG-TRANSACTION
+                   PERFORM OFFER-RECEIPT
+               ELSE
+                   SUBTRACT INPUT-AMOUNT FROM DB-BALANCE OF WS-ACCOUNT
+                   DISPLAY "ERROR: DEPOSIT COULD NOT BE SAVED. NO CHANGE MADE."
+                   MOVE DB-ACCT-NUM OF WS-ACCOUNT TO WS-LOG-ACCT
+                   MOVE "DEPOSIT"                 TO WS-LOG-TYPE
+                   MOVE INPUT-AMOUNT               TO WS-LOG-AMOUNT
+                   MOVE DB-BALANCE OF WS-ACCOUNT   TO WS-LOG-BALANCE
+                   MOVE 'F'                        TO WS-LOG-STATUS
+                   PERFORM LOG-TRANSACTION
+               END-IF
            ELSE
                DISPLAY "INVALID AMOUNT."
            END-IF.
 
        WITHDRAW-FUNDS.
+           PERFORM RESET-DAILY-WD-IF-NEW-DAY.
+
            DISPLAY "ENTER WITHDRAWAL AMOUNT: " WITH NO ADVANCING.
            ACCEPT RAW-STRING.
 
            IF RAW-STRING IS NUMERIC
                MOVE RAW-STRING TO INPUT-AMOUNT
-               IF INPUT-AMOUNT > DB-BALANCE(CURRENT-USER-IDX)
+               IF INPUT-AMOUNT > DB-BALANCE OF WS-ACCOUNT
                    DISPLAY "INSUFFICIENT FUNDS (NOT ENOUGH TREATS)."
                ELSE
-                   SUBTRACT INPUT-AMOUNT FROM DB-BALANCE(CURRENT-USER-IDX)
-                   DISPLAY "CASH BEING COUNTED...PLEASE WAIT"
-                   PERFORM SHOW-BALANCE
+                   IF INPUT-AMOUNT + DB-DAILY-WD-TOTAL OF WS-ACCOUNT
+                       > WS-DAILY-WD-LIMIT
+                       DISPLAY "DAILY WITHDRAWAL LIMIT EXCEEDED. YOU HAVE "
+                           "ALREADY WITHDRAWN "
+                       MOVE DB-DAILY-WD-TOTAL OF WS-ACCOUNT TO DISPLAY-MONEY
+                       DISPLAY "TODAY: " DISPLAY-MONEY
+                   ELSE
+                       SUBTRACT INPUT-AMOUNT FROM DB-BALANCE OF WS-ACCOUNT
+                       ADD INPUT-AMOUNT TO DB-DAILY-WD-TOTAL OF WS-ACCOUNT
+                       PERFORM SAVE-CURRENT-ACCOUNT
+                       IF SAVE-OK
+                           DISPLAY "CASH BEING COUNTED...PLEASE WAIT"
+                           PERFORM SHOW-BALANCE
+                           MOVE DB-ACCT-NUM OF WS-ACCOUNT TO WS-LOG-ACCT
+                           MOVE "WITHDRAW"                TO WS-LOG-TYPE
+                           MOVE INPUT-AMOUNT                TO WS-LOG-AMOUNT
+                           MOVE DB-BALANCE OF WS-ACCOUNT    TO WS-LOG-BALANCE
+                           MOVE 'S'                          TO WS-LOG-STATUS
+                           PERFORM LOG-TRANSACTION
+                           PERFORM OFFER-RECEIPT
+                       ELSE
+                           ADD INPUT-AMOUNT TO DB-BALANCE OF WS-ACCOUNT
+                           SUBTRACT INPUT-AMOUNT FROM
+                               DB-DAILY-WD-TOTAL OF WS-ACCOUNT
+                           DISPLAY "ERROR: WITHDRAWAL COULD NOT BE SAVED. "
+                               "NO CASH WAS DISPENSED."
+                           MOVE DB-ACCT-NUM OF WS-ACCOUNT TO WS-LOG-ACCT
+                           MOVE "WITHDRAW"                TO WS-LOG-TYPE
+                           MOVE INPUT-AMOUNT                TO WS-LOG-AMOUNT
+                           MOVE DB-BALANCE OF WS-ACCOUNT    TO WS-LOG-BALANCE
+                           MOVE 'F'                          TO WS-LOG-STATUS
+                           PERFORM LOG-TRANSACTION
+                       END-IF
+                   END-IF
                END-IF
            ELSE
                DISPLAY "INVALID AMOUNT."
            END-IF.
 
+       *> ---------------------------------------------------
+       *> ASKS THE CUSTOMER IF THEY WANT A PRINTED RECEIPT FOR
+       *> THE TRANSACTION JUST LOGGED IN WS-LOG-ENTRY, AND
+       *> WRITES IT TO THE RECEIPT FILE IF SO.
+       *> ---------------------------------------------------
+       OFFER-RECEIPT.
+           DISPLAY "PRINT RECEIPT? (Y/N): " WITH NO ADVANCING.
+           ACCEPT RAW-STRING.
+           IF RAW-STRING(1:1) = 'Y' OR RAW-STRING(1:1) = 'y'
+               PERFORM WRITE-RECEIPT
+               DISPLAY "RECEIPT PRINTED."
+           END-IF.
+
+       WRITE-RECEIPT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           STRING "***" WS-LOG-ACCT(4:2)
+               DELIMITED BY SIZE INTO RCPT-MASKED-ACCT
+           MOVE WS-LOG-TYPE           TO RCPT-TYPE
+           MOVE WS-LOG-AMOUNT         TO RCPT-AMOUNT
+           MOVE WS-LOG-BALANCE        TO RCPT-BALANCE
+           STRING WS-CURRENT-TIMESTAMP(1:4) "-"
+                  WS-CURRENT-TIMESTAMP(5:2) "-"
+                  WS-CURRENT-TIMESTAMP(7:2) " "
+                  WS-CURRENT-TIMESTAMP(9:2) ":"
+                  WS-CURRENT-TIMESTAMP(11:2) ":"
+                  WS-CURRENT-TIMESTAMP(13:2)
+               DELIMITED BY SIZE INTO RCPT-TIMESTAMP
+           WRITE RCPT-REC.
+
+       *> ---------------------------------------------------
+       *> RESETS THE PER-ACCOUNT DAILY WITHDRAWAL COUNTER THE
+       *> FIRST TIME THE ACCOUNT WITHDRAWS ON A NEW CALENDAR
+       *> DAY (COMPARED AGAINST THE DATE OF ITS LAST WITHDRAWAL).
+       *> ---------------------------------------------------
+       RESET-DAILY-WD-IF-NEW-DAY.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP(1:8) TO WS-TODAY-DATE
+           IF DB-LAST-WD-DATE OF WS-ACCOUNT NOT = WS-TODAY-DATE
+               MOVE WS-TODAY-DATE TO DB-LAST-WD-DATE OF WS-ACCOUNT
+               MOVE 0 TO DB-DAILY-WD-TOTAL OF WS-ACCOUNT
+           END-IF.
+
+       TRANSFER-FUNDS.
+           DISPLAY "ENTER DESTINATION ACCOUNT NUMBER (5 DIGITS): "
+               WITH NO ADVANCING.
+           ACCEPT RAW-STRING.
+
+           IF RAW-STRING(1:5) IS NOT NUMERIC
+               DISPLAY "INVALID ACCOUNT FORMAT."
+           ELSE
+               MOVE RAW-STRING(1:5) TO WS-DEST-ACCT
+               IF WS-DEST-ACCT = DB-ACCT-NUM OF WS-ACCOUNT
+                   DISPLAY "CANNOT TRANSFER TO YOUR OWN ACCOUNT."
+               ELSE
+                   DISPLAY "ENTER TRANSFER AMOUNT: " WITH NO ADVANCING
+                   ACCEPT RAW-STRING
+                   IF RAW-STRING IS NOT NUMERIC
+                       DISPLAY "INVALID AMOUNT."
+                   ELSE
+                       MOVE RAW-STRING TO INPUT-AMOUNT
+                       IF INPUT-AMOUNT > DB-BALANCE OF WS-ACCOUNT
+                           DISPLAY "INSUFFICIENT FUNDS (NOT ENOUGH TREATS)."
+                       ELSE
+                           PERFORM APPLY-TRANSFER
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       APPLY-TRANSFER.
+           MOVE WS-DEST-ACCT TO DB-ACCT-NUM OF ACCT-MASTER-REC.
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   DISPLAY "DESTINATION ACCOUNT NOT FOUND."
+           END-READ.
+
+           IF NOT WS-ACCT-OK
+               MOVE DB-ACCT-NUM OF WS-ACCOUNT TO WS-LOG-ACCT
+               MOVE "XFER-OUT"                TO WS-LOG-TYPE
+               MOVE INPUT-AMOUNT              TO WS-LOG-AMOUNT
+               MOVE DB-BALANCE OF WS-ACCOUNT  TO WS-LOG-BALANCE
+               MOVE 'F'                       TO WS-LOG-STATUS
+               PERFORM LOG-TRANSACTION
+           ELSE
+               IF DB-ACCT-CLOSED OF ACCT-MASTER-REC
+                   DISPLAY "DESTINATION ACCOUNT IS CLOSED."
+                   MOVE DB-ACCT-NUM OF WS-ACCOUNT TO WS-LOG-ACCT
+                   MOVE "XFER-OUT"                TO WS-LOG-TYPE
+                   MOVE INPUT-AMOUNT              TO WS-LOG-AMOUNT
+                   MOVE DB-BALANCE OF WS-ACCOUNT  TO WS-LOG-BALANCE
+                   MOVE 'F'                       TO WS-LOG-STATUS
+                   PERFORM LOG-TRANSACTION
+               ELSE
+                   ADD INPUT-AMOUNT TO DB-BALANCE OF ACCT-MASTER-REC
+                   MOVE DB-BALANCE OF ACCT-MASTER-REC TO WS-DEST-NEW-BALANCE
+                   REWRITE ACCT-MASTER-REC
+                       INVALID KEY
+                           DISPLAY "WARNING: UNABLE TO CREDIT DESTINATION ACCOUNT."
+                   END-REWRITE
+
+                   IF WS-ACCT-OK
+                       SUBTRACT INPUT-AMOUNT FROM DB-BALANCE OF WS-ACCOUNT
+                       PERFORM SAVE-CURRENT-ACCOUNT
+
+                       IF SAVE-OK
+                           DISPLAY "TRANSFER SUCCESSFUL."
+                           PERFORM SHOW-BALANCE
+
+                           MOVE DB-ACCT-NUM OF WS-ACCOUNT TO WS-LOG-ACCT
+                           MOVE "XFER-OUT"                TO WS-LOG-TYPE
+                           MOVE INPUT-AMOUNT               TO WS-LOG-AMOUNT
+                           MOVE DB-BALANCE OF WS-ACCOUNT   TO WS-LOG-BALANCE
+                           MOVE 'S'                        TO WS-LOG-STATUS
+                           PERFORM LOG-TRANSACTION
+
+                           MOVE WS-DEST-ACCT              TO WS-LOG-ACCT
+                           MOVE "XFER-IN"                 TO WS-LOG-TYPE
+                           MOVE INPUT-AMOUNT              TO WS-LOG-AMOUNT
+                           MOVE WS-DEST-NEW-BALANCE       TO WS-LOG-BALANCE
+                           MOVE 'S'                       TO WS-LOG-STATUS
+                           PERFORM LOG-TRANSACTION
+                       ELSE
+                           ADD INPUT-AMOUNT TO DB-BALANCE OF WS-ACCOUNT
+
+                           MOVE WS-DEST-ACCT TO DB-ACCT-NUM OF ACCT-MASTER-REC
+                           READ ACCOUNT-MASTER
+                               INVALID KEY
+                                   DISPLAY "WARNING: UNABLE TO RE-READ DESTINATION FOR REVERSAL."
+                           END-READ
+
+                           IF WS-ACCT-OK
+                               SUBTRACT INPUT-AMOUNT FROM DB-BALANCE OF ACCT-MASTER-REC
+                               REWRITE ACCT-MASTER-REC
+                                   INVALID KEY
+                                       DISPLAY "WARNING: UNABLE TO REVERSE DESTINATION CREDIT."
+                               END-REWRITE
+                           END-IF
+
+                           MOVE DB-ACCT-NUM OF WS-ACCOUNT TO WS-LOG-ACCT
+                           MOVE "XFER-OUT"                TO WS-LOG-TYPE
+                           MOVE INPUT-AMOUNT              TO WS-LOG-AMOUNT
+                           MOVE DB-BALANCE OF WS-ACCOUNT  TO WS-LOG-BALANCE
+                           MOVE 'F'                       TO WS-LOG-STATUS
+                           PERFORM LOG-TRANSACTION
+
+                           IF NOT WS-ACCT-OK
+                               MOVE WS-DEST-ACCT              TO WS-LOG-ACCT
+                               MOVE "XFER-IN"                 TO WS-LOG-TYPE
+                               MOVE INPUT-AMOUNT              TO WS-LOG-AMOUNT
+                               MOVE WS-DEST-NEW-BALANCE       TO WS-LOG-BALANCE
+                               MOVE 'F'                       TO WS-LOG-STATUS
+                               PERFORM LOG-TRANSACTION
+                               DISPLAY "WARNING: DESTINATION CREDIT REVERSAL FAILED."
+                               DISPLAY "MANUAL RECONCILIATION REQUIRED."
+                           ELSE
+                               DISPLAY "TRANSFER FAILED. NO FUNDS WERE MOVED."
+                           END-IF
+                   ELSE
+                       MOVE DB-ACCT-NUM OF WS-ACCOUNT TO WS-LOG-ACCT
+                       MOVE "XFER-OUT"                TO WS-LOG-TYPE
+                       MOVE INPUT-AMOUNT              TO WS-LOG-AMOUNT
+                       MOVE DB-BALANCE OF WS-ACCOUNT  TO WS-LOG-BALANCE
+                       MOVE 'F'                       TO WS-LOG-STATUS
+                       PERFORM LOG-TRANSACTION
+                       DISPLAY "TRANSFER FAILED. NO FUNDS WERE MOVED."
+                   END-IF
+               END-IF
+           END-IF.
+
+       *> ---------------------------------------------------
+       *> PRINTS THE LAST 5 JOURNAL ENTRIES FOR THE CURRENT
+       *> ACCOUNT RIGHT AT THE TERMINAL.
+       *> ---------------------------------------------------
+       MINI-STATEMENT.
+           MOVE 0   TO WS-STMT-FILLED
+           MOVE 1   TO WS-STMT-NEXT-SLOT
+           MOVE 'N' TO WS-STMT-EOF.
+
+           CLOSE TRAN-LOG-FILE.
+           OPEN INPUT TRAN-LOG-FILE.
+
+           PERFORM UNTIL STMT-SCAN-DONE
+               READ TRAN-LOG-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-STMT-EOF
+                   NOT AT END
+                       IF TL-ACCT-NUM OF TL-REC = DB-ACCT-NUM OF WS-ACCOUNT
+                           PERFORM STORE-STMT-ENTRY
+                       END-IF
+
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRAN-LOG-FILE.
+           OPEN EXTEND TRAN-LOG-FILE.
+
+           DISPLAY " "
+           DISPLAY "==================================="
+           DISPLAY "        MINI STATEMENT"
+           DISPLAY "==================================="
+           IF WS-STMT-FILLED = 0
+               DISPLAY "NO TRANSACTIONS ON RECORD."
+           ELSE
+               PERFORM PRINT-STMT-ENTRIES
+           END-IF
+           DISPLAY "===================================".
+
+       STORE-STMT-ENTRY.
+           MOVE TL-REC TO WS-STMT-ENTRY(WS-STMT-NEXT-SLOT)
+           ADD 1 TO WS-STMT-NEXT-SLOT
+           IF WS-STMT-NEXT-SLOT > 5
+               MOVE 1 TO WS-STMT-NEXT-SLOT
+           END-IF
+           IF WS-STMT-FILLED < 5
+               ADD 1 TO WS-STMT-FILLED
+           END-IF.
+
+       PRINT-STMT-ENTRIES.
+           IF WS-STMT-FILLED < 5
+               PERFORM VARYING STMT-IDX FROM 1 BY 1
+                   UNTIL STMT-IDX > WS-STMT-FILLED
+                   PERFORM PRINT-ONE-STMT-LINE
+               END-PERFORM
+           ELSE
+               PERFORM VARYING STMT-IDX FROM WS-STMT-NEXT-SLOT BY 1
+                   UNTIL STMT-IDX > 5
+                   PERFORM PRINT-ONE-STMT-LINE
+               END-PERFORM
+               PERFORM VARYING STMT-IDX FROM 1 BY 1
+                   UNTIL STMT-IDX >= WS-STMT-NEXT-SLOT
+                   PERFORM PRINT-ONE-STMT-LINE
+               END-PERFORM
+           END-IF.
+
+       PRINT-ONE-STMT-LINE.
+           STRING TL-TIMESTAMP OF WS-STMT-ENTRY(STMT-IDX)(1:4) "-"
+                  TL-TIMESTAMP OF WS-STMT-ENTRY(STMT-IDX)(5:2) "-"
+                  TL-TIMESTAMP OF WS-STMT-ENTRY(STMT-IDX)(7:2)
+                  DELIMITED BY SIZE INTO WS-STMT-DATE
+           STRING TL-TIMESTAMP OF WS-STMT-ENTRY(STMT-IDX)(9:2) ":"
+                  TL-TIMESTAMP OF WS-STMT-ENTRY(STMT-IDX)(11:2) ":"
+                  TL-TIMESTAMP OF WS-STMT-ENTRY(STMT-IDX)(13:2)
+                  DELIMITED BY SIZE INTO WS-STMT-TIME
+           MOVE TL-AMOUNT OF WS-STMT-ENTRY(STMT-IDX) TO DISPLAY-MONEY
+           DISPLAY WS-STMT-DATE " " WS-STMT-TIME " "
+               TL-TRAN-TYPE OF WS-STMT-ENTRY(STMT-IDX) " "
+               DISPLAY-MONEY
+           MOVE TL-BALANCE OF WS-STMT-ENTRY(STMT-IDX) TO DISPLAY-MONEY
+           DISPLAY "    RESULTING BALANCE: " DISPLAY-MONEY.
+
+       *> ---------------------------------------------------
+       *> REWRITES THE LOGGED-IN CUSTOMER'S RECORD BACK TO
+       *> THE ACCOUNT MASTER FILE THE MOMENT DB-BALANCE CHANGES.
+       *> ---------------------------------------------------
+       SAVE-CURRENT-ACCOUNT.
+           MOVE WS-ACCOUNT TO ACCT-MASTER-REC
+           REWRITE ACCT-MASTER-REC
+               INVALID KEY
+                   DISPLAY "WARNING: UNABLE TO UPDATE ACCOUNT MASTER FILE."
+           END-REWRITE.
+           IF WS-ACCT-OK
+               MOVE 'Y' TO SAVE-SUCCESS
+           ELSE
+               MOVE 'N' TO SAVE-SUCCESS
+           END-IF.
+
        LOGOUT-USER.
            SET LOGGED-OUT TO TRUE.
            DISPLAY "CARD EJECTED. THANK YOU FOR CHOOSING CAT BANK.".
 
+       *> ---------------------------------------------------
+       *> SELF-SERVICE PIN CHANGE - CUSTOMER MUST RE-CONFIRM
+       *> THE CURRENT PIN BEFORE A NEW ONE IS ACCEPTED.
+       *> ---------------------------------------------------
+       CHANGE-OWN-PIN.
+           DISPLAY "ENTER CURRENT PIN: " WITH NO ADVANCING.
+           ACCEPT RAW-STRING.
+           IF RAW-STRING(1:4) IS NOT NUMERIC
+               DISPLAY "INVALID PIN FORMAT."
+           ELSE
+               MOVE RAW-STRING(1:4) TO WS-OLD-PIN
+               IF WS-OLD-PIN NOT = DB-PIN OF WS-ACCOUNT
+                   DISPLAY "ERROR: CURRENT PIN DOES NOT MATCH."
+               ELSE
+                   DISPLAY "ENTER NEW PIN: " WITH NO ADVANCING
+                   ACCEPT RAW-STRING
+                   IF RAW-STRING(1:4) IS NOT NUMERIC
+                       DISPLAY "INVALID PIN FORMAT."
+                   ELSE
+                       MOVE RAW-STRING(1:4) TO WS-NEW-PIN-1
+                       DISPLAY "RE-ENTER NEW PIN: " WITH NO ADVANCING
+                       ACCEPT RAW-STRING
+                       IF RAW-STRING(1:4) IS NOT NUMERIC
+                           DISPLAY "INVALID PIN FORMAT."
+                       ELSE
+                           MOVE RAW-STRING(1:4) TO WS-NEW-PIN-2
+                           IF WS-NEW-PIN-1 NOT = WS-NEW-PIN-2
+                               DISPLAY "ERROR: NEW PIN ENTRIES DID NOT MATCH."
+                           ELSE
+                               MOVE WS-NEW-PIN-1 TO DB-PIN OF WS-ACCOUNT
+                               PERFORM SAVE-CURRENT-ACCOUNT
+                               IF SAVE-OK
+                                   DISPLAY "PIN CHANGED SUCCESSFULLY."
+                               ELSE
+                                   MOVE WS-OLD-PIN TO DB-PIN OF WS-ACCOUNT
+                                   DISPLAY "ERROR: PIN COULD NOT BE SAVED. NO CHANGE MADE."
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
        *> ---------------------------------------------------
        *> VISUALS
        *> ---------------------------------------------------
@@ -229,4 +798,4 @@ IDENTIFICATION DIVISION.
            ACCEPT RAW-STRING.
            IF RAW-STRING(1:1) = '9'
                SET SYSTEM-SHUTDOWN TO TRUE
-           END-IF.
\ No newline at end of file
+           END-IF.
